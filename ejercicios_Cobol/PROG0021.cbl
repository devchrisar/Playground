@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0021.
+       AUTHOR.                    DEVCHRISAR
+       INSTALLATION.              PC/WINDOWS.
+       DATE-WRITTEN.              09/08/2026.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL/LIBRE ACCESO.
+      * -------------------------------------------------------------- *
+      * OBJETIVO:IMPRIMIR EL LISTADO DE EMPLEADOS CON ENCABEZADOS Y     *
+      *          SALTOS DE PAGINA, PARTIENDO DE EMPLEADOS-ARCHIVO       *
+      * -------------------------------------------------------------- *
+      * HISTORIAL DE MODIFICACIONES                                    *
+      *   09/08/2026 - DEVCHRISAR - EL ARCHIVO DE EMPLEADOS SE LEE      *
+      *                 AHORA DEL DD/VARIABLE DE ENTORNO EMPLEADOS,     *
+      *                 IGUAL QUE EN PROG0020, EN LUGAR DE UNA RUTA     *
+      *                 FIJA DE UN SOLO EQUIPO. SE AMPLIA LA LINEA DE   *
+      *                 IMPRESION A 121 BYTES PARA QUE EL ENCABEZADO Y  *
+      *                 EL DETALLE YA NO SE TRUNQUEN.                   *
+      * -------------------------------------------------------------- *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+       ASSIGN TO EMPLEADOS
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS EMPLEADOS-ESTADO.
+
+       SELECT LISTADO-ARCHIVO
+       ASSIGN TO "LISTADO.PRT"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+           01 EMPLEADOS-REGISTRO.
+               05 EMPLEADOS-ID PIC X(6).
+               05 EMPLEADOS-NOMBRE PIC X(25).
+               05 EMPLEADOS-APELLIDOS PIC X(35).
+               05 EMPLEADOS-EDAD PIC 9(3).
+               05 EMPLEADOS-TELEFONO PIC 9(9).
+               05 EMPLEADOS-DIRECCION PIC X(35).
+
+       FD LISTADO-ARCHIVO.
+           01 LINEA-IMPRESION PIC X(121).
+
+       WORKING-STORAGE SECTION.
+
+       01  EMPLEADOS-ESTADO PIC X(2).
+           88 EMPLEADOS-OK VALUE "00".
+
+       01  WS-INDICADORES.
+           05 WS-FIN-ARCHIVO-SW PIC X VALUE "N".
+              88 FIN-ARCHIVO VALUE "S".
+
+       01  WS-CONTADORES.
+           05 WS-LINEAS-EN-PAGINA  PIC 99 VALUE ZERO.
+           05 WS-LINEAS-POR-PAGINA PIC 99 VALUE 50.
+           05 WS-NUM-PAGINA        PIC 9(3) VALUE ZERO.
+           05 WS-TOTAL-EMPLEADOS   PIC 9(5) VALUE ZERO.
+
+       01  ENCABEZADO-1.
+           05 FILLER PIC X(20) VALUE SPACE.
+           05 FILLER PIC X(40) VALUE
+              "DEVCHRISAR, S.A. - LISTADO DE EMPLEADOS".
+           05 FILLER PIC X(10) VALUE "PAGINA: ".
+           05 ENC1-PAGINA PIC ZZ9.
+
+       01  ENCABEZADO-2.
+           05 FILLER PIC X(100) VALUE SPACE.
+
+       01  ENCABEZADO-3.
+           05 FILLER PIC X(6)  VALUE "ID".
+           05 FILLER PIC X(4)  VALUE SPACE.
+           05 FILLER PIC X(25) VALUE "NOMBRE".
+           05 FILLER PIC X(35) VALUE "APELLIDOS".
+           05 FILLER PIC X(5)  VALUE "EDAD".
+           05 FILLER PIC X(11) VALUE "TELEFONO".
+           05 FILLER PIC X(35) VALUE "DIRECCION".
+
+       01  LINEA-DETALLE.
+           05 DET-ID         PIC X(6).
+           05 FILLER         PIC X(4)  VALUE SPACE.
+           05 DET-NOMBRE     PIC X(25).
+           05 DET-APELLIDOS  PIC X(35).
+           05 DET-EDAD       PIC ZZ9.
+           05 FILLER         PIC X(2)  VALUE SPACE.
+           05 DET-TELEFONO   PIC 9(9).
+           05 FILLER         PIC X(2)  VALUE SPACE.
+           05 DET-DIRECCION  PIC X(35).
+
+       01  LINEA-TOTAL.
+           05 FILLER PIC X(25) VALUE "TOTAL DE EMPLEADOS: ".
+           05 TOT-EMPLEADOS PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+       PERFORM PROCEDIMIENTO-DE-APERTURA.
+       PERFORM LEER-EMPLEADO.
+       PERFORM IMPRIMIR-DETALLE
+       UNTIL FIN-ARCHIVO.
+       PERFORM IMPRIMIR-TOTAL.
+       PERFORM PROCEDIMIENTO-DE-CIERRE.
+
+       PROGRAM-DONE.
+       STOP RUN.
+
+       PROCEDIMIENTO-DE-APERTURA.
+       OPEN INPUT EMPLEADOS-ARCHIVO.
+       OPEN OUTPUT LISTADO-ARCHIVO.
+
+       PROCEDIMIENTO-DE-CIERRE.
+       CLOSE EMPLEADOS-ARCHIVO.
+       CLOSE LISTADO-ARCHIVO.
+
+       LEER-EMPLEADO.
+       READ EMPLEADOS-ARCHIVO NEXT RECORD
+           AT END
+               SET FIN-ARCHIVO TO TRUE
+       END-READ.
+
+       IMPRIMIR-DETALLE.
+       IF WS-NUM-PAGINA = ZERO
+           OR WS-LINEAS-EN-PAGINA >= WS-LINEAS-POR-PAGINA
+           PERFORM IMPRIMIR-ENCABEZADOS
+       END-IF.
+       MOVE EMPLEADOS-ID TO DET-ID.
+       MOVE EMPLEADOS-NOMBRE TO DET-NOMBRE.
+       MOVE EMPLEADOS-APELLIDOS TO DET-APELLIDOS.
+       MOVE EMPLEADOS-EDAD TO DET-EDAD.
+       MOVE EMPLEADOS-TELEFONO TO DET-TELEFONO.
+       MOVE EMPLEADOS-DIRECCION TO DET-DIRECCION.
+       WRITE LINEA-IMPRESION FROM LINEA-DETALLE.
+       ADD 1 TO WS-LINEAS-EN-PAGINA.
+       ADD 1 TO WS-TOTAL-EMPLEADOS.
+       PERFORM LEER-EMPLEADO.
+
+       IMPRIMIR-ENCABEZADOS.
+       ADD 1 TO WS-NUM-PAGINA.
+       MOVE WS-NUM-PAGINA TO ENC1-PAGINA.
+       IF WS-NUM-PAGINA > 1
+           WRITE LINEA-IMPRESION FROM ENCABEZADO-1
+               AFTER ADVANCING PAGE
+       ELSE
+           WRITE LINEA-IMPRESION FROM ENCABEZADO-1
+       END-IF.
+       WRITE LINEA-IMPRESION FROM ENCABEZADO-2.
+       WRITE LINEA-IMPRESION FROM ENCABEZADO-3.
+       WRITE LINEA-IMPRESION FROM ENCABEZADO-2.
+       MOVE ZERO TO WS-LINEAS-EN-PAGINA.
+
+       IMPRIMIR-TOTAL.
+       MOVE WS-TOTAL-EMPLEADOS TO TOT-EMPLEADOS.
+       WRITE LINEA-IMPRESION FROM ENCABEZADO-2.
+       WRITE LINEA-IMPRESION FROM LINEA-TOTAL.
+
+       END PROGRAM PROG0021.
