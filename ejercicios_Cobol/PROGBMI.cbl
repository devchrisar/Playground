@@ -1,30 +1,104 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "PROGBMI".
        AUTHOR.     DEVCHRISAR.
-       *>--------------------------------------------------------------*                                       
+       *>--------------------------------------------------------------*
        *>    CALCULAR Y MOSTRAR EL BMI DEL USUARIO                     *
        *>--------------------------------------------------------------*
+       *> 09/08/2026 - SE VALIDA QUE PESO Y ALTURA SEAN MAYORES A CERO  *
+       *>              ANTES DE CALCULAR, PARA EVITAR LA DIVISION POR   *
+       *>              CERO.                                            *
+       *> 09/08/2026 - CADA CALCULO SE AGREGA A UN ARCHIVO DE HISTORIAL *
+       *>              FECHADO (BMILOG.DAT) PARA PODER DAR SEGUIMIENTO  *
+       *>              AL BMI DE UNA PERSONA A TRAVES DEL TIEMPO.       *
+       *> 09/08/2026 - EL REINTENTO DE ALTURA/PESO SE REESCRIBE COMO UN *
+       *>              PERFORM ... UNTIL EN LUGAR DE UN GO TO.          *
+       *>--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT OPTIONAL BMI-LOG ASSIGN TO "BMILOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD BMI-LOG.
+       01 BMI-LOG-REGISTRO PIC X(60).
+
        WORKING-STORAGE SECTION.
+       01 IDENTIFICADOR PIC X(10).
        01 WEIGHT PIC 999.
        01 HEIGHT_INCHES PIC 999.
+       01 BMI-NUM PIC 9(3)V99.
        01 BMI PIC Z99.99.
+       01 BMI-CATEGORIA PIC X(15).
+       01 WS-FECHA-HOY PIC 9(8).
+       01 DATOS-VALIDOS-SW PIC X VALUE "N".
+           88 DATOS-VALIDOS VALUE "S".
+
+       01 LINEA-LOG.
+           05 LOG-FECHA      PIC 9(8).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 LOG-ID         PIC X(10).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 LOG-WEIGHT     PIC ZZ9.
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 LOG-HEIGHT     PIC ZZ9.
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 LOG-BMI        PIC Z99.99.
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 LOG-CATEGORIA  PIC X(15).
 
        PROCEDURE DIVISION.
        0100-INICIO.
+       DISPLAY "DIGITE SU IDENTIFICADOR (OPCIONAL) :".
+       ACCEPT IDENTIFICADOR.
+       PERFORM 0150-SOLICITAR-DATOS
+       UNTIL DATOS-VALIDOS.
+       COMPUTE BMI-NUM =
+           WEIGHT / HEIGHT_INCHES / HEIGHT_INCHES * 10000.
+       *>--------------------------------------------------------------*
+       *>      VERSION CON SISTEMA INGLES (PULGADAS Y GRAMOS)          *
+       *> COMPUTE BMI-NUM =                                            *
+       *>    WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES).           *
+       *>--------------------------------------------------------------*
+       MOVE BMI-NUM TO BMI.
+       EVALUATE TRUE
+           WHEN BMI-NUM < 18.5
+               MOVE "BAJO PESO" TO BMI-CATEGORIA
+           WHEN BMI-NUM < 25
+               MOVE "NORMAL" TO BMI-CATEGORIA
+           WHEN BMI-NUM < 30
+               MOVE "SOBREPESO" TO BMI-CATEGORIA
+           WHEN OTHER
+               MOVE "OBESIDAD" TO BMI-CATEGORIA
+       END-EVALUATE.
+       DISPLAY "TU BMI ES :",BMI,"%  (",BMI-CATEGORIA,")".
+       PERFORM 0200-REGISTRAR-HISTORIAL.
+
+       GOBACK.
+
+       0150-SOLICITAR-DATOS.
        DISPLAY "DIGITE SU ALTURA EN CENTIMETROS :".
        ACCEPT HEIGHT_INCHES.
        DISPLAY "DIGITE SU PESO EN KILOGRAMOS :".
        ACCEPT WEIGHT.
-       COMPUTE BMI = WEIGHT / HEIGHT_INCHES / HEIGHT_INCHES * 10000.
-       *>--------------------------------------------------------------*
-       *>      VERSION CON SISTEMA INGLES (PULGADAS Y GRAMOS)          *
-       *> COMPUTE BMI = WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES).*
-       *>--------------------------------------------------------------*
-       DISPLAY "TU BMI ES :",BMI,"%".
+       IF HEIGHT_INCHES = ZERO OR WEIGHT = ZERO
+           DISPLAY "LA ALTURA Y EL PESO DEBEN SER MAYORES A CERO."
+       ELSE
+           MOVE "S" TO DATOS-VALIDOS-SW
+       END-IF.
+
+       0200-REGISTRAR-HISTORIAL.
+       ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+       MOVE WS-FECHA-HOY TO LOG-FECHA.
+       MOVE IDENTIFICADOR TO LOG-ID.
+       MOVE WEIGHT TO LOG-WEIGHT.
+       MOVE HEIGHT_INCHES TO LOG-HEIGHT.
+       MOVE BMI TO LOG-BMI.
+       MOVE BMI-CATEGORIA TO LOG-CATEGORIA.
+       OPEN EXTEND BMI-LOG.
+       WRITE BMI-LOG-REGISTRO FROM LINEA-LOG.
+       CLOSE BMI-LOG.
 
-       STOP RUN.
        END PROGRAM PROGBMI.
-       
