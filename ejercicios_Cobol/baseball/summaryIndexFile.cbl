@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMMARYINDEXFILE.
+      *> READS THE BASEBALL INDEX SEQUENTIALLY AND PRODUCES A PER-TEAM
+      *> SUMMARY OF GAMES PLAYED, TOTAL ATTENDANCE AND AVERAGE
+      *> ATTENDANCE.
+      *> 09/08/2026 - ADDED WIN/LOSS TOTALS NOW THAT THE INDEX CARRIES
+      *>              THE GAME SCORES.
+      *> 09/08/2026 - RESET THE TABLE INDEX BEFORE EACH SEARCH SO A TEAM
+      *>              IS FOUND WHEREVER IT SITS IN THE TABLE INSTEAD OF
+      *>              ONLY FROM THE POINT THE PREVIOUS SEARCH LEFT OFF.
+      *> 09/08/2026 - THE TEAM TABLE IS NOW CLEARED AT THE START OF THE
+      *>              RUN SO A SECOND CALL IN THE SAME RUN UNIT (E.G.
+      *>              FROM THE NEW MENU PROGRAM) DOES NOT DOUBLE THE
+      *>              PREVIOUS CALL'S TOTALS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT BASEBALLIDX ASSIGN TO "BASEBALLIDX.DAT"
+        FILE STATUS IS FILE-CHECK-KEY
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CODEIDX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BASEBALLIDX.
+           COPY BASEBALLIDX.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY      PIC X(2).
+
+       01  WS-TEAM-COUNT           PIC 9(4) VALUE ZERO.
+       01  WS-TEAM-BUSCADO         PIC X(12).
+       01  WS-EQUIPO-GANO-SW       PIC X VALUE "N".
+           88 EQUIPO-GANO          VALUE "S".
+
+       01  TEAM-TABLE.
+           05 TEAM-ENTRY OCCURS 40 TIMES INDEXED BY TEAM-IDX.
+              10 TEAM-NAME             PIC X(12) VALUE SPACE.
+              10 TEAM-GAMES            PIC 9(4)  VALUE ZERO.
+              10 TEAM-ATTENDANCE-TOTAL PIC 9(9)  VALUE ZERO.
+              10 TEAM-WINS             PIC 9(4)  VALUE ZERO.
+              10 TEAM-LOSSES           PIC 9(4)  VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           05 RPT-TEAM          PIC X(12).
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 RPT-GAMES         PIC ZZZ9.
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 RPT-ATTENDANCE    PIC Z,ZZZ,ZZ9.
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 RPT-PROMEDIO      PIC Z,ZZZ,ZZ9.
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 RPT-WINS          PIC ZZZ9.
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 RPT-LOSSES        PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0100-READ-BASEBALL-GAMES.
+
+           INITIALIZE WS-TEAM-COUNT TEAM-TABLE.
+           OPEN INPUT BASEBALLIDX.
+
+           READ BASEBALLIDX
+             AT END SET ENDOFFILE TO TRUE
+           END-READ.
+           PERFORM 0200-PROCESS-FILE UNTIL
+              ENDOFFILE.
+
+           PERFORM 0300-IMPRIMIR-RESUMEN.
+           PERFORM 9000-END-PROGRAM.
+
+       0100-END.
+
+       0200-PROCESS-FILE.
+
+           MOVE HOME-TEAMIDX TO WS-TEAM-BUSCADO.
+           IF HOME-SCOREIDX > AWAY-SCOREIDX
+               SET EQUIPO-GANO TO TRUE
+           ELSE
+               MOVE "N" TO WS-EQUIPO-GANO-SW
+           END-IF.
+           PERFORM 0210-ACUMULAR-EQUIPO.
+           MOVE AWAY-TEAMIDX TO WS-TEAM-BUSCADO.
+           IF AWAY-SCOREIDX > HOME-SCOREIDX
+               SET EQUIPO-GANO TO TRUE
+           ELSE
+               MOVE "N" TO WS-EQUIPO-GANO-SW
+           END-IF.
+           PERFORM 0210-ACUMULAR-EQUIPO.
+
+           READ BASEBALLIDX
+              AT END SET ENDOFFILE TO TRUE
+           END-READ.
+       0200-END.
+
+       0210-ACUMULAR-EQUIPO.
+           SET TEAM-IDX TO 1.
+           SEARCH TEAM-ENTRY
+              AT END
+                 PERFORM 0220-AGREGAR-EQUIPO
+              WHEN TEAM-NAME(TEAM-IDX) = WS-TEAM-BUSCADO
+                 ADD 1 TO TEAM-GAMES(TEAM-IDX)
+                 ADD ATTENDANCE TO TEAM-ATTENDANCE-TOTAL(TEAM-IDX)
+                 PERFORM 0230-ACUMULAR-GANADOR
+           END-SEARCH.
+
+       0220-AGREGAR-EQUIPO.
+           ADD 1 TO WS-TEAM-COUNT.
+           SET TEAM-IDX TO WS-TEAM-COUNT.
+           MOVE WS-TEAM-BUSCADO TO TEAM-NAME(TEAM-IDX).
+           MOVE 1 TO TEAM-GAMES(TEAM-IDX).
+           MOVE ATTENDANCE TO TEAM-ATTENDANCE-TOTAL(TEAM-IDX).
+           MOVE ZERO TO TEAM-WINS(TEAM-IDX).
+           MOVE ZERO TO TEAM-LOSSES(TEAM-IDX).
+           PERFORM 0230-ACUMULAR-GANADOR.
+
+       0230-ACUMULAR-GANADOR.
+           IF EQUIPO-GANO
+               ADD 1 TO TEAM-WINS(TEAM-IDX)
+           ELSE
+               ADD 1 TO TEAM-LOSSES(TEAM-IDX)
+           END-IF.
+
+       0300-IMPRIMIR-RESUMEN.
+           DISPLAY
+              "TEAM        GAMES  ATTENDANCE   AVG ATTENDANCE  W   L".
+           PERFORM 0310-IMPRIMIR-LINEA-EQUIPO THRU 0310-END
+              VARYING TEAM-IDX FROM 1 BY 1
+              UNTIL TEAM-IDX > WS-TEAM-COUNT.
+
+       0310-IMPRIMIR-LINEA-EQUIPO.
+           MOVE TEAM-NAME(TEAM-IDX) TO RPT-TEAM.
+           MOVE TEAM-GAMES(TEAM-IDX) TO RPT-GAMES.
+           MOVE TEAM-ATTENDANCE-TOTAL(TEAM-IDX) TO RPT-ATTENDANCE.
+           COMPUTE RPT-PROMEDIO =
+              TEAM-ATTENDANCE-TOTAL(TEAM-IDX) / TEAM-GAMES(TEAM-IDX).
+           MOVE TEAM-WINS(TEAM-IDX) TO RPT-WINS.
+           MOVE TEAM-LOSSES(TEAM-IDX) TO RPT-LOSSES.
+           DISPLAY WS-REPORT-LINE.
+       0310-END.
+
+       9000-END-PROGRAM.
+           CLOSE BASEBALLIDX.
+           GOBACK.
+
+          END PROGRAM SUMMARYINDEXFILE.
