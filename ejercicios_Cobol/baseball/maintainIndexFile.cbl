@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTAININDEXFILE.
+      *> INTERACTIVE MAINTENANCE OF BASEBALLIDX.DAT: ADD, CORRECT AND
+      *> DELETE INDIVIDUAL GAMES WITHOUT RELOADING THE WHOLE FILE.
+      *> 09/08/2026 - ADD/CORRECT NOW ALSO CAPTURE THE FINAL SCORE
+      *>              FIELDS ADDED TO THE SHARED RECORD LAYOUT.
+      *> 09/08/2026 - ADD/CORRECT NOW ALSO CAPTURE THE VENUE ALTERNATE
+      *>              KEY ADDED TO THE SHARED RECORD LAYOUT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT BASEBALLIDX ASSIGN TO "BASEBALLIDX.DAT"
+        FILE STATUS IS FILE-CHECK-KEY
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CODEIDX
+           ALTERNATE RECORD KEY IS DATE-IDX
+             WITH DUPLICATES
+           ALTERNATE RECORD KEY IS HOME-TEAMIDX
+             WITH DUPLICATES
+           ALTERNATE RECORD KEY IS AWAY-TEAMIDX
+             WITH DUPLICATES
+           ALTERNATE RECORD KEY IS VENUEIDX
+             WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BASEBALLIDX.
+           COPY BASEBALLIDX.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY      PIC X(2).
+               88 RECORDFOUND      VALUE "00".
+
+       01  OPCION-MENU             PIC 9.
+           88 OPCION-AGREGAR       VALUE 1.
+           88 OPCION-CORREGIR      VALUE 2.
+           88 OPCION-BORRAR        VALUE 3.
+           88 OPCION-SALIR         VALUE 4.
+
+       PROCEDURE DIVISION.
+       0100-START.
+
+           PERFORM 0110-ABRIR-ARCHIVO.
+           PERFORM 0200-MOSTRAR-MENU
+              UNTIL OPCION-SALIR.
+           PERFORM 9000-END-PROGRAM.
+
+       0100-END.
+
+       0110-ABRIR-ARCHIVO.
+           OPEN I-O BASEBALLIDX.
+           IF NOT RECORDFOUND
+               OPEN OUTPUT BASEBALLIDX
+               CLOSE BASEBALLIDX
+               OPEN I-O BASEBALLIDX
+           END-IF.
+
+       0200-MOSTRAR-MENU.
+           DISPLAY "1. ADD A NEW GAME".
+           DISPLAY "2. CORRECT AN EXISTING GAME".
+           DISPLAY "3. DELETE A GAME".
+           DISPLAY "4. EXIT".
+           ACCEPT OPCION-MENU.
+           IF OPCION-AGREGAR
+               PERFORM 0300-ADD-GAME
+           END-IF.
+           IF OPCION-CORREGIR
+               PERFORM 0400-CORRECT-GAME
+           END-IF.
+           IF OPCION-BORRAR
+               PERFORM 0500-DELETE-GAME
+           END-IF.
+
+       0300-ADD-GAME.
+           MOVE SPACE TO BASEBALLRECORDIDX.
+           DISPLAY "ENTER BASEBALL CODE KEY (36 DIGITS): "
+             WITH NO ADVANCING.
+           ACCEPT CODEIDX.
+           DISPLAY "ENTER DATE (YYYY-MM-DD): " WITH NO ADVANCING.
+           ACCEPT DATE-IDX.
+           DISPLAY "ENTER ATTENDANCE: " WITH NO ADVANCING.
+           ACCEPT ATTENDANCE.
+           DISPLAY "ENTER HOME TEAM NAME: " WITH NO ADVANCING.
+           ACCEPT HOME-TEAMIDX.
+           DISPLAY "ENTER AWAY TEAM NAME: " WITH NO ADVANCING.
+           ACCEPT AWAY-TEAMIDX.
+           DISPLAY "ENTER HOME TEAM SCORE: " WITH NO ADVANCING.
+           ACCEPT HOME-SCOREIDX.
+           DISPLAY "ENTER AWAY TEAM SCORE: " WITH NO ADVANCING.
+           ACCEPT AWAY-SCOREIDX.
+           DISPLAY "ENTER VENUE: " WITH NO ADVANCING.
+           ACCEPT VENUEIDX.
+           WRITE BASEBALLRECORDIDX
+              INVALID KEY
+                 DISPLAY "A GAME WITH THAT CODE ALREADY EXISTS."
+           END-WRITE.
+
+       0400-CORRECT-GAME.
+           DISPLAY "ENTER BASEBALL CODE KEY TO CORRECT: "
+             WITH NO ADVANCING.
+           ACCEPT CODEIDX.
+           READ BASEBALLIDX
+              INVALID KEY
+                 DISPLAY "NO GAME FOUND WITH THAT CODE."
+           END-READ.
+           IF RECORDFOUND
+               DISPLAY "ENTER DATE (YYYY-MM-DD): " WITH NO ADVANCING
+               ACCEPT DATE-IDX
+               DISPLAY "ENTER ATTENDANCE: " WITH NO ADVANCING
+               ACCEPT ATTENDANCE
+               DISPLAY "ENTER HOME TEAM NAME: " WITH NO ADVANCING
+               ACCEPT HOME-TEAMIDX
+               DISPLAY "ENTER AWAY TEAM NAME: " WITH NO ADVANCING
+               ACCEPT AWAY-TEAMIDX
+               DISPLAY "ENTER HOME TEAM SCORE: " WITH NO ADVANCING
+               ACCEPT HOME-SCOREIDX
+               DISPLAY "ENTER AWAY TEAM SCORE: " WITH NO ADVANCING
+               ACCEPT AWAY-SCOREIDX
+               DISPLAY "ENTER VENUE: " WITH NO ADVANCING
+               ACCEPT VENUEIDX
+               REWRITE BASEBALLRECORDIDX
+                  INVALID KEY
+                     DISPLAY "UNABLE TO REWRITE THE GAME RECORD."
+               END-REWRITE
+           END-IF.
+
+       0500-DELETE-GAME.
+           DISPLAY "ENTER BASEBALL CODE KEY TO DELETE: "
+             WITH NO ADVANCING.
+           ACCEPT CODEIDX.
+           DELETE BASEBALLIDX
+              INVALID KEY
+                 DISPLAY "NO GAME FOUND WITH THAT CODE."
+           END-DELETE.
+
+       9000-END-PROGRAM.
+           CLOSE BASEBALLIDX.
+           GOBACK.
+
+          END PROGRAM MAINTAININDEXFILE.
