@@ -1,99 +1,225 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CREATEINDEXFILE.
-      *> CREATE AN INDEXED FILE FROM A SEQUENTIAL FILE
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-	   SELECT BASEBALLSEQ ASSIGN TO "BASEBALL2016.NEW"
-	     ORGANIZATION IS LINE SEQUENTIAL.
-       
-       SELECT BASEBALLIDX ASSIGN TO "BASEBALLIDX.DAT"
-        FILE STATUS IS FILE-CHECK-KEY
-		ORGANIZATION IS INDEXED
-		ACCESS MODE IS RANDOM
-		RECORD KEY IS CODEIDX
-		ALTERNATE RECORD KEY IS DATE-IDX
-		   WITH DUPLICATES
-        ALTERNATE RECORD KEY IS HOME-TEAMIDX
-             WITH DUPLICATES.
-
-       DATA DIVISION.
-       FILE SECTION.
-	   FD BASEBALLIDX.
-	   01 BASEBALLRECORDIDX.
-	      05 CODEIDX         PIC X(36).
-          05 FILLER          PIC X(4).
-		  05 DATE-IDX        PIC X(10).
-          05 FILLER          PIC X(18).
-          05 AWAY-TEAMIDX    PIC X(12).
-          05 HOME-TEAMIDX    PIC X(12).
-          05 FILLER          PIC X(34).
-	
-       FD BASEBALLSEQ.
-	   01 BASEBALLRECORDSEQ.
-	      88 ENDOFFILE      VALUE HIGH-VALUES.
-          02 IN-RECORD          PIC X(127).
-          02 IN-DETAIL-RECORD REDEFINES IN-RECORD.
-	      05 IN-CODESEQ         PIC X(36).
-          05 IN-YR              PIC 9(4).
-		  05 IN-DATESEQ.
-             10 IN-YEAR         PIC 9999.
-             10 FILLER          PIC X.
-             10 IN-MONTH        PIC 99.
-             10 FILLER          PIC X.
-             10 IN-DAY          PIC 99.
-          05 FILLER             PIC X.
-          05 IN-START-TIME      PIC X(8).
-          05 FILLER             PIC X.
-          05 IN-TIMEZONE        PIC X(3).
-          05 IN-ATTENDANCE      PIC 9(5).
-          05 IN-HOME-TEAM       PIC X(12).
-		  05 IN-AWAY-TEAM       PIC X(12).
-          05 IN-VENUE           PIC X(20).
-          05 IN-STATE           PIC X(2).
-          05 IN-HOME-SCORE      PIC 9(2).
-          05 IN-AWAY-SCORE      PIC 9(2).
-          05 IN-INNING          PIC 9(2).
-          05 IN-STATUS          PIC X(6).
-	
-		
-       WORKING-STORAGE SECTION.
-       01  WS-WORKING-STORAGE.
-           05 FILLER      PIC X(27) VALUE 
-		      'WORKING STORAGE STARTS HERE'.
-   
-	   01  WS-WORK-AREAS.
-	       05  FILE-CHECK-KEY     PIC X(2).
-
-       PROCEDURE DIVISION.
-       0100-READ-BASEBALL-GAMES.
-
-		   OPEN INPUT BASEBALLSEQ.
-		   OPEN OUTPUT BASEBALLIDX.
-		   				
-           READ BASEBALLSEQ 
-		     AT END SET ENDOFFILE TO TRUE
-		   END-READ.
-		   PERFORM 0200-PROCESS-FILE UNTIL
-		      ENDOFFILE.
-		 
-		   PERFORM 9000-END-PROGRAM.
-		   
-	   0100-END.
-	   
-	   0200-PROCESS-FILE.
-	  
-		   WRITE BASEBALLRECORDIDX FROM BASEBALLRECORDSEQ
-		      INVALID KEY DISPLAY 
-			     "BASEBALL FILE STATUS = " FILE-CHECK-KEY
-		   END-WRITE.
-		   READ BASEBALLSEQ
-		      AT END SET ENDOFFILE TO TRUE.
-		0200-END.
-		   
-	   9000-END-PROGRAM.
-           CLOSE BASEBALLSEQ, BASEBALLIDX. 
-           STOP RUN.
-           
-          END PROGRAM CREATEINDEXFILE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATEINDEXFILE.
+      *> CREATE AN INDEXED FILE FROM A SEQUENTIAL FILE
+      *> 09/08/2026 - ADDED AWAY TEAM ALTERNATE KEY
+      *> 09/08/2026 - RECORD LAYOUT MOVED TO THE SHARED BASEBALLIDX
+      *>              COPYBOOK
+      *> 09/08/2026 - ADDED CHECKPOINT/RESTART SUPPORT SO A RERUN AFTER
+      *>              AN ABEND CAN SKIP RECORDS ALREADY LOADED INSTEAD
+      *>              OF RELOADING THE WHOLE EXTRACT
+      *> 09/08/2026 - RECORDS THAT FAIL TO WRITE TO THE INDEX ARE NOW
+      *>              LOGGED TO A REJECT FILE ALONG WITH THE FILE STATUS
+      *>              INSTEAD OF ONLY BEING DISPLAYED
+      *> 09/08/2026 - ADDED A RECONCILIATION COUNT AT END OF RUN SO AN
+      *>              OPERATOR CAN CONFIRM RECORDS READ = RECORDS
+      *>              WRITTEN PLUS RECORDS REJECTED
+      *> 09/08/2026 - HOME/AWAY FINAL SCORES ARE NOW CARRIED INTO THE
+      *>              INDEX SO WINNING-TEAM SEARCHES ARE POSSIBLE
+      *> 09/08/2026 - ADDED VENUEIDX AS AN ALTERNATE KEY SO GAMES CAN BE
+      *>              LOOKED UP BY BALLPARK
+      *> 09/08/2026 - THE CHECKPOINT FILE IS NOW CLEARED ONCE A RUN
+      *>              FINISHES NORMALLY, SO THE NEXT ORDINARY LOAD OF A
+      *>              NEW EXTRACT DOES NOT MISTAKE ITSELF FOR A RESTART
+      *>              OF THE PREVIOUS ONE
+      *> 09/08/2026 - THE RAW GROUP MOVE INTO BASEBALLRECORDIDX LEFT
+      *>              HOME-TEAMIDX AND AWAY-TEAMIDX SWAPPED SINCE THE
+      *>              TWO RECORDS DO NOT CARRY THE TEAM NAMES IN THE
+      *>              SAME ORDER; THEY ARE NOW SET EXPLICITLY LIKE THE
+      *>              SCORE AND VENUE FIELDS ALREADY WERE
+      *> 09/08/2026 - THE CHECKPOINT AND RECONCILIATION COUNTERS ARE NOW
+      *>              RESET AT THE START OF EVERY RUN SO A SECOND CALL
+      *>              IN THE SAME RUN UNIT (E.G. FROM THE NEW MENU
+      *>              PROGRAM) DOES NOT INHERIT COUNTS LEFT OVER FROM A
+      *>              PRIOR CALL
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT BASEBALLSEQ ASSIGN TO "BASEBALL2016.NEW"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BASEBALLIDX ASSIGN TO "BASEBALLIDX.DAT"
+        FILE STATUS IS FILE-CHECK-KEY
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CODEIDX
+           ALTERNATE RECORD KEY IS DATE-IDX
+              WITH DUPLICATES
+           ALTERNATE RECORD KEY IS HOME-TEAMIDX
+              WITH DUPLICATES
+           ALTERNATE RECORD KEY IS AWAY-TEAMIDX
+              WITH DUPLICATES
+           ALTERNATE RECORD KEY IS VENUEIDX
+              WITH DUPLICATES.
+
+       SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CREATEIDX.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL REJECT-FILE ASSIGN TO "CREATEIDX.REJ"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BASEBALLIDX.
+           COPY BASEBALLIDX.
+
+       FD BASEBALLSEQ.
+       01 BASEBALLRECORDSEQ.
+          88 ENDOFSEQFILE   VALUE HIGH-VALUES.
+          02 IN-RECORD          PIC X(127).
+          02 IN-DETAIL-RECORD REDEFINES IN-RECORD.
+             05 IN-CODESEQ         PIC X(36).
+             05 IN-YR              PIC 9(4).
+             05 IN-DATESEQ.
+                10 IN-YEAR         PIC 9999.
+                10 FILLER          PIC X.
+                10 IN-MONTH        PIC 99.
+                10 FILLER          PIC X.
+                10 IN-DAY          PIC 99.
+             05 FILLER             PIC X.
+             05 IN-START-TIME      PIC X(8).
+             05 FILLER             PIC X.
+             05 IN-TIMEZONE        PIC X(3).
+             05 IN-ATTENDANCE      PIC 9(5).
+             05 IN-HOME-TEAM       PIC X(12).
+             05 IN-AWAY-TEAM       PIC X(12).
+             05 IN-VENUE           PIC X(20).
+             05 IN-STATE           PIC X(2).
+             05 IN-HOME-SCORE      PIC 9(2).
+             05 IN-AWAY-SCORE      PIC 9(2).
+             05 IN-INNING          PIC 9(2).
+             05 IN-STATUS          PIC X(6).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REGISTRO PIC X(36).
+
+       FD REJECT-FILE.
+       01 LINEA-RECHAZO.
+          05 RCH-STATUS          PIC X(2).
+          05 FILLER              PIC X(1) VALUE SPACE.
+          05 RCH-RECORD          PIC X(127).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER      PIC X(27) VALUE
+              'WORKING STORAGE STARTS HERE'.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY     PIC X(2).
+
+       01  WS-CHECKPOINT-AREAS.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 500.
+           05  WS-RECORD-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-DIVIDE-RESULT        PIC 9(7).
+           05  WS-DIVIDE-REMAINDER     PIC 9(4).
+           05  WS-LAST-CODE-PROCESADO  PIC X(36) VALUE SPACE.
+           05  WS-CHECKPOINT-SW        PIC X VALUE "N".
+               88 HAY-CHECKPOINT       VALUE "S".
+
+       01  WS-RECONCILIATION-AREAS.
+           05  WS-WRITE-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-REJECT-COUNT         PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0100-READ-BASEBALL-GAMES.
+
+           INITIALIZE WS-CHECKPOINT-AREAS WS-RECONCILIATION-AREAS.
+           PERFORM 0050-LEER-CHECKPOINT.
+           OPEN INPUT BASEBALLSEQ.
+           IF HAY-CHECKPOINT
+               OPEN EXTEND BASEBALLIDX
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT BASEBALLIDX
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+           READ BASEBALLSEQ
+             AT END SET ENDOFSEQFILE TO TRUE
+           END-READ.
+           IF HAY-CHECKPOINT
+               PERFORM 0060-AVANZAR-HASTA-CHECKPOINT
+                  UNTIL ENDOFSEQFILE
+                     OR IN-CODESEQ = WS-LAST-CODE-PROCESADO
+               IF NOT ENDOFSEQFILE
+                   READ BASEBALLSEQ
+                     AT END SET ENDOFSEQFILE TO TRUE
+                   END-READ
+               END-IF
+           END-IF.
+
+           PERFORM 0200-PROCESS-FILE UNTIL
+              ENDOFSEQFILE.
+
+           PERFORM 9000-END-PROGRAM.
+
+       0100-END.
+
+       0050-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE INTO WS-LAST-CODE-PROCESADO
+              AT END
+                 MOVE SPACE TO WS-LAST-CODE-PROCESADO
+              NOT AT END
+                 SET HAY-CHECKPOINT TO TRUE
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+
+       0060-AVANZAR-HASTA-CHECKPOINT.
+           READ BASEBALLSEQ
+              AT END SET ENDOFSEQFILE TO TRUE
+           END-READ.
+
+       0200-PROCESS-FILE.
+
+           MOVE BASEBALLRECORDSEQ TO BASEBALLRECORDIDX.
+           MOVE IN-HOME-TEAM TO HOME-TEAMIDX.
+           MOVE IN-AWAY-TEAM TO AWAY-TEAMIDX.
+           MOVE IN-HOME-SCORE TO HOME-SCOREIDX.
+           MOVE IN-AWAY-SCORE TO AWAY-SCOREIDX.
+           MOVE IN-VENUE TO VENUEIDX.
+           WRITE BASEBALLRECORDIDX
+              INVALID KEY
+                 DISPLAY
+                    "BASEBALL FILE STATUS = " FILE-CHECK-KEY
+                 MOVE FILE-CHECK-KEY TO RCH-STATUS
+                 MOVE IN-RECORD TO RCH-RECORD
+                 WRITE LINEA-RECHAZO
+                 ADD 1 TO WS-REJECT-COUNT
+              NOT INVALID KEY
+                 ADD 1 TO WS-WRITE-COUNT
+           END-WRITE.
+           ADD 1 TO WS-RECORD-COUNT.
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-DIVIDE-RESULT
+              REMAINDER WS-DIVIDE-REMAINDER.
+           IF WS-DIVIDE-REMAINDER = ZERO
+               PERFORM 0250-GUARDAR-CHECKPOINT
+           END-IF.
+           READ BASEBALLSEQ
+              AT END SET ENDOFSEQFILE TO TRUE.
+       0200-END.
+
+       0250-GUARDAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REGISTRO FROM IN-CODESEQ.
+           CLOSE CHECKPOINT-FILE.
+
+       0270-BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       9000-END-PROGRAM.
+           DISPLAY "RECORDS READ FROM EXTRACT  = " WS-RECORD-COUNT.
+           DISPLAY "RECORDS WRITTEN TO INDEX   = " WS-WRITE-COUNT.
+           DISPLAY "RECORDS REJECTED           = " WS-REJECT-COUNT.
+           IF WS-RECORD-COUNT = WS-WRITE-COUNT + WS-REJECT-COUNT
+               DISPLAY "RECONCILIATION OK - COUNTS MATCH"
+           ELSE
+               DISPLAY "RECONCILIATION FAILED - COUNTS DO NOT MATCH"
+           END-IF.
+           PERFORM 0270-BORRAR-CHECKPOINT.
+           CLOSE BASEBALLSEQ, BASEBALLIDX, REJECT-FILE.
+           GOBACK.
+
+          END PROGRAM CREATEINDEXFILE.
