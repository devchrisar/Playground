@@ -0,0 +1,19 @@
+      *> -------------------------------------------------------------- *
+      *> BASEBALLIDX.CPY                                                *
+      *> SHARED RECORD LAYOUT FOR BASEBALLIDX.DAT, THE INDEXED BASEBALL *
+      *> GAME FILE. INCLUDED BY EVERY PROGRAM THAT OPENS BASEBALLIDX SO *
+      *> THE LAYOUT HAS A SINGLE SOURCE OF TRUTH.                       *
+      *> -------------------------------------------------------------- *
+       01 BASEBALLRECORDIDX.
+          88 ENDOFFILE       VALUE HIGH-VALUES.
+          05 CODEIDX         PIC X(36).
+          05 FILLER          PIC X(4).
+          05 DATE-IDX        PIC X(10).
+          05 FILLER          PIC X(13).
+          05 ATTENDANCE      PIC 99999.
+          05 AWAY-TEAMIDX    PIC X(12).
+          05 HOME-TEAMIDX    PIC X(12).
+          05 HOME-SCOREIDX   PIC 99.
+          05 AWAY-SCOREIDX   PIC 99.
+          05 VENUEIDX        PIC X(20).
+          05 FILLER          PIC X(11).
