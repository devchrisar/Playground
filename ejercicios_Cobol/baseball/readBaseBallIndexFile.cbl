@@ -1,141 +1,370 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READINDEXFILE.
-      *> READS AN INDEXED FILE 
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	   
-	   SELECT BASEBALL ASSIGN TO "BASEBALLIDX.DAT"
-        FILE STATUS IS FILE-CHECK-KEY
-		   ORGANIZATION IS INDEXED
-		   ACCESS MODE IS DYNAMIC
-		   RECORD KEY IS CODEIDX
-           ALTERNATE RECORD KEY IS DATE-IDX
-		     WITH DUPLICATES
-           ALTERNATE RECORD KEY IS HOME-TEAMIDX
-             WITH DUPLICATES.
-		   
-       DATA DIVISION.
-       FILE SECTION.
-	   FD BASEBALL.
-	   01 BASEBALLRECORDIDX.
-          88 ENDOFFILE       VALUE HIGH-VALUES.
-	      05 CODEIDX         PIC X(36).
-          05 FILLER          PIC X(4).
-		  05 DATE-IDX        PIC X(10).
-          05 FILLER          PIC X(13).
-		  05 ATTENDANCE      PIC 99999.
-          05 AWAY-TEAMIDX    PIC X(12).
-          05 HOME-TEAMIDX    PIC X(12).
-          05 FILLER          PIC X(35).
-
-       WORKING-STORAGE SECTION.
-       01  WS-WORKING-STORAGE.
-           05 FILLER               PIC X(27) VALUE 
-		      'WORKING STORAGE STARTS HERE'.    
-   
-	   01  WS-WORK-AREAS.
-	       05  FILE-CHECK-KEY      PIC X(2).
-		       88 RECORDFOUND      VALUE "00".
-			   
-		   05  READTYPE            PIC 9.
-		       88 CODE-KEY         VALUE 1.
-			   88 DATE-KEY         VALUE 2.
-               88 HOME-TEAM-KEY    VALUE 3.
-               88 READ-ALL-KEY     VALUE 4.
-		   05  WS-DATE             PIC X(10).
-           05  WS-HOME-TEAM        PIC X(12).
-
-       PROCEDURE DIVISION.
-       0100-START.
-
-		   OPEN INPUT BASEBALL.
-		   DISPLAY "SELECT RECORD BY BASEBALL CODE, ENTER 1". 
-		   DISPLAY "SELECT RECORD BY DATE (YYYY-MM-DD), ENTER 2".
-           DISPLAY "SELECT RECORD BY HOME TEAM NAME, ENTER 3".
-           DISPLAY "DISPLAY ALL RECORDS, ENTER 4".
-			  
-		   ACCEPT READTYPE.
-		   
-		   IF CODE-KEY 
-		      DISPLAY "ENTER BASEBALL CODE KEY (36 DIGITS): " 
-			    WITH NO ADVANCING		    
-			  ACCEPT CODEIDX
-			  READ BASEBALL
-			    KEY IS CODEIDX
-			    INVALID KEY DISPLAY "BASEBALL FILE STATUS: ",
-				  FILE-CHECK-KEY
-			  END-READ			 
-           END-IF.	
-
-           IF DATE-KEY
-		      DISPLAY "ENTER DATE: (YYYY-MM-DD): " 
-			    WITH NO ADVANCING
-			  ACCEPT DATE-IDX
-              MOVE DATE-IDX TO WS-DATE
-              READ BASEBALL 
-                 KEY IS DATE-IDX
-                 END-READ
-               DISPLAY BASEBALLRECORDIDX
-              PERFORM 0200-READ-NEXT-DATE THRU 0200-END
-                 UNTIL ENDOFFILE
-            END-IF.
-
-           IF HOME-TEAM-KEY
-		      DISPLAY "ENTER HOME TEAM NAME: " 
-			    WITH NO ADVANCING
-			  ACCEPT HOME-TEAMIDX
-              MOVE HOME-TEAMIDX TO WS-HOME-TEAM
-              READ BASEBALL
-                KEY IS HOME-TEAMIDX			  
-                END-READ
-                DISPLAY BASEBALLRECORDIDX
-                PERFORM 0150-READ-NEXT-DATE THRU 0150-END 
-                   UNTIL ENDOFFILE
-			END-IF.
-            
-            IF READ-ALL-KEY
-               READ BASEBALL 
-                 KEY IS HOME-TEAMIDX
-                 END-READ
-               DISPLAY BASEBALLRECORDIDX
-               PERFORM 0300-READ-ALL THRU 0300-READ-ALL-END 
-                  UNTIL ENDOFFILE
-            END-IF.
-
-		   PERFORM 9000-END-PROGRAM.
-		   
-	   0100-END.
-
-       0150-READ-NEXT-DATE.
-          READ BASEBALL NEXT RECORD
-             AT END SET ENDOFFILE TO TRUE
-            END-READ. 		  
-           IF HOME-TEAMIDX = WS-HOME-TEAM
-               DISPLAY BASEBALLRECORDIDX
-           END-IF.        
-        0150-END. 
-       0200-READ-NEXT-DATE.
-          READ BASEBALL NEXT RECORD
-             AT END SET ENDOFFILE TO TRUE
-            END-READ. 		  
-           IF DATE-IDX = WS-DATE
-               DISPLAY BASEBALLRECORDIDX
-           END-IF.        
-        0200-END.   
-
-       0300-READ-ALL.
-          READ BASEBALL NEXT RECORD
-             AT END SET ENDOFFILE TO TRUE
-            END-READ. 		  
-           IF RECORDFOUND 
-               DISPLAY BASEBALLRECORDIDX
-           END-IF.        
-        0300-READ-ALL-END.
-	 
-	   9000-END-PROGRAM.
-           CLOSE BASEBALL.    	   
-		                 
-           STOP RUN.
-           
-          END PROGRAM READINDEXFILE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READINDEXFILE.
+      *> READS AN INDEXED FILE
+      *> 09/08/2026 - ADDED AWAY TEAM SEARCH (ALTERNATE KEY AWAY-TEAMIDX)
+      *> 09/08/2026 - MATCHED GAMES ARE NOW ALSO WRITTEN TO A PRINTABLE
+      *>              REPORT FILE WITH HEADERS, NOT JUST DISPLAYED
+      *> 09/08/2026 - ADDED A MINIMUM ATTENDANCE SEARCH THAT SCANS THE
+      *>              WHOLE FILE SINCE ATTENDANCE IS NOT A KEY
+      *> 09/08/2026 - ADDED A WINNING-TEAM SEARCH NOW THAT FINAL SCORES
+      *>              ARE CARRIED IN THE INDEX
+      *> 09/08/2026 - ADDED A VENUE SEARCH NOW THAT VENUEIDX IS AN
+      *>              ALTERNATE KEY ON THE INDEX
+      *> 09/08/2026 - ADDED A CHRONOLOGICAL LISTING THAT RIDES DATE-IDX
+      *>              INSTEAD OF DUMPING IN HOME-TEAMIDX KEY ORDER
+      *> 09/08/2026 - A SUCCESSFUL CODE LOOKUP NOW PRINTS THE MATCHED
+      *>              GAME LIKE EVERY OTHER SEARCH MODE INSTEAD OF
+      *>              PRODUCING NO OUTPUT AT ALL
+      *> 09/08/2026 - THE AWAY TEAM AND VENUE LOOKUPS NOW ONLY PRINT ON
+      *>              A SUCCESSFUL READ INSTEAD OF ALWAYS PRINTING
+      *>              WHATEVER WAS LEFT IN THE RECORD BUFFER
+      *> 09/08/2026 - THE SAME GUARD IS NOW APPLIED TO THE DATE, HOME
+      *>              TEAM AND READ-ALL LOOKUPS SO A SEARCH WITH NO
+      *>              MATCHES NO LONGER PRINTS STALE BUFFER CONTENTS
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT REPORT-FILE ASSIGN TO "READIDX.PRT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BASEBALL ASSIGN TO "BASEBALLIDX.DAT"
+        FILE STATUS IS FILE-CHECK-KEY
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CODEIDX
+           ALTERNATE RECORD KEY IS DATE-IDX
+             WITH DUPLICATES
+           ALTERNATE RECORD KEY IS HOME-TEAMIDX
+             WITH DUPLICATES
+           ALTERNATE RECORD KEY IS AWAY-TEAMIDX
+             WITH DUPLICATES
+           ALTERNATE RECORD KEY IS VENUEIDX
+             WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BASEBALL.
+           COPY BASEBALLIDX.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-REPORT-AREAS.
+           05  WS-REPORT-HEADER-1.
+               10 FILLER           PIC X(10) VALUE "DATE".
+               10 FILLER           PIC X(12) VALUE "ATTENDANCE".
+               10 FILLER           PIC X(14) VALUE "AWAY TEAM".
+               10 FILLER           PIC X(14) VALUE "HOME TEAM".
+               10 FILLER           PIC X(10) VALUE "SCORE".
+               10 FILLER           PIC X(20) VALUE "VENUE".
+           05  WS-REPORT-DETALLE.
+               10 RPT-DATE         PIC X(10).
+               10 RPT-ATTENDANCE   PIC ZZZZ9.
+               10 FILLER           PIC X(7) VALUE SPACE.
+               10 RPT-AWAY-TEAM    PIC X(14).
+               10 RPT-HOME-TEAM    PIC X(14).
+               10 RPT-AWAY-SCORE   PIC Z9.
+               10 FILLER           PIC X(1) VALUE "-".
+               10 RPT-HOME-SCORE   PIC Z9.
+               10 FILLER           PIC X(3) VALUE SPACE.
+               10 RPT-VENUE        PIC X(20).
+       01  WS-WORKING-STORAGE.
+           05 FILLER               PIC X(27) VALUE
+              'WORKING STORAGE STARTS HERE'.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY      PIC X(2).
+               88 RECORDFOUND      VALUE "00".
+
+           05  READTYPE            PIC 99.
+               88 CODE-KEY         VALUE 1.
+               88 DATE-KEY         VALUE 2.
+               88 HOME-TEAM-KEY    VALUE 3.
+               88 READ-ALL-KEY     VALUE 4.
+               88 AWAY-TEAM-KEY    VALUE 5.
+               88 DATE-RANGE-KEY   VALUE 6.
+               88 ATTENDANCE-KEY   VALUE 7.
+               88 WINNER-KEY       VALUE 8.
+               88 VENUE-KEY        VALUE 9.
+               88 DATE-ORDER-KEY   VALUE 10.
+           05  WS-DATE             PIC X(10).
+           05  WS-HOME-TEAM        PIC X(12).
+           05  WS-AWAY-TEAM        PIC X(12).
+           05  WS-DATE-START       PIC X(10).
+           05  WS-DATE-END         PIC X(10).
+           05  WS-MIN-ATTENDANCE   PIC 9(5).
+           05  WS-WINNING-TEAM     PIC X(12).
+           05  WS-VENUE            PIC X(20).
+
+       PROCEDURE DIVISION.
+       0100-START.
+
+           OPEN INPUT BASEBALL.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 0050-IMPRIMIR-ENCABEZADOS.
+           DISPLAY "SELECT RECORD BY BASEBALL CODE, ENTER 1".
+           DISPLAY "SELECT RECORD BY DATE (YYYY-MM-DD), ENTER 2".
+           DISPLAY "SELECT RECORD BY HOME TEAM NAME, ENTER 3".
+           DISPLAY "DISPLAY ALL RECORDS, ENTER 4".
+           DISPLAY "SELECT RECORD BY AWAY TEAM NAME, ENTER 5".
+           DISPLAY "SELECT RECORDS BY DATE RANGE, ENTER 6".
+           DISPLAY "SELECT RECORDS BY MINIMUM ATTENDANCE, ENTER 7".
+           DISPLAY "SELECT GAMES WON BY A GIVEN TEAM, ENTER 8".
+           DISPLAY "SELECT RECORD BY VENUE, ENTER 9".
+           DISPLAY "LIST ALL RECORDS IN DATE ORDER, ENTER 10".
+
+           ACCEPT READTYPE.
+
+           IF CODE-KEY
+              DISPLAY "ENTER BASEBALL CODE KEY (36 DIGITS): "
+                WITH NO ADVANCING
+              ACCEPT CODEIDX
+              READ BASEBALL
+                KEY IS CODEIDX
+                INVALID KEY DISPLAY "BASEBALL FILE STATUS: ",
+                  FILE-CHECK-KEY
+                NOT INVALID KEY PERFORM 0400-IMPRIMIR-DETALLE
+              END-READ
+           END-IF.
+
+           IF DATE-KEY
+              DISPLAY "ENTER DATE: (YYYY-MM-DD): "
+                WITH NO ADVANCING
+              ACCEPT DATE-IDX
+              MOVE DATE-IDX TO WS-DATE
+              READ BASEBALL
+                 KEY IS DATE-IDX
+                 NOT INVALID KEY PERFORM 0400-IMPRIMIR-DETALLE
+                 END-READ
+              PERFORM 0200-READ-NEXT-DATE THRU 0200-END
+                 UNTIL ENDOFFILE
+            END-IF.
+
+           IF HOME-TEAM-KEY
+              DISPLAY "ENTER HOME TEAM NAME: "
+                WITH NO ADVANCING
+              ACCEPT HOME-TEAMIDX
+              MOVE HOME-TEAMIDX TO WS-HOME-TEAM
+              READ BASEBALL
+                KEY IS HOME-TEAMIDX
+                NOT INVALID KEY PERFORM 0400-IMPRIMIR-DETALLE
+                END-READ
+                PERFORM 0150-READ-NEXT-DATE THRU 0150-END
+                   UNTIL ENDOFFILE
+            END-IF.
+
+            IF AWAY-TEAM-KEY
+               DISPLAY "ENTER AWAY TEAM NAME: "
+                 WITH NO ADVANCING
+               ACCEPT AWAY-TEAMIDX
+               MOVE AWAY-TEAMIDX TO WS-AWAY-TEAM
+               READ BASEBALL
+                 KEY IS AWAY-TEAMIDX
+                 NOT INVALID KEY PERFORM 0400-IMPRIMIR-DETALLE
+                 END-READ
+                 PERFORM 0160-READ-NEXT-AWAY THRU 0160-END
+                    UNTIL ENDOFFILE
+            END-IF.
+
+            IF DATE-RANGE-KEY
+               DISPLAY "ENTER START DATE (YYYY-MM-DD): "
+                 WITH NO ADVANCING
+               ACCEPT WS-DATE-START
+               DISPLAY "ENTER END DATE (YYYY-MM-DD): "
+                 WITH NO ADVANCING
+               ACCEPT WS-DATE-END
+               MOVE WS-DATE-START TO DATE-IDX
+               START BASEBALL KEY IS NOT LESS THAN DATE-IDX
+                 INVALID KEY SET ENDOFFILE TO TRUE
+               END-START
+               IF NOT ENDOFFILE
+                  READ BASEBALL NEXT RECORD
+                     AT END SET ENDOFFILE TO TRUE
+                  END-READ
+               END-IF
+               PERFORM 0250-READ-NEXT-RANGE THRU 0250-END
+                  UNTIL ENDOFFILE
+            END-IF.
+
+            IF READ-ALL-KEY
+               READ BASEBALL
+                 KEY IS HOME-TEAMIDX
+                 NOT INVALID KEY PERFORM 0400-IMPRIMIR-DETALLE
+                 END-READ
+               PERFORM 0300-READ-ALL THRU 0300-READ-ALL-END
+                  UNTIL ENDOFFILE
+            END-IF.
+
+            IF ATTENDANCE-KEY
+               DISPLAY "ENTER MINIMUM ATTENDANCE: " WITH NO ADVANCING
+               ACCEPT WS-MIN-ATTENDANCE
+               READ BASEBALL
+                 KEY IS HOME-TEAMIDX
+                 END-READ
+               IF RECORDFOUND AND ATTENDANCE NOT < WS-MIN-ATTENDANCE
+                   PERFORM 0400-IMPRIMIR-DETALLE
+               END-IF
+               PERFORM 0350-READ-NEXT-ATTENDANCE THRU 0350-END
+                  UNTIL ENDOFFILE
+            END-IF.
+
+            IF WINNER-KEY
+               DISPLAY "ENTER WINNING TEAM NAME: " WITH NO ADVANCING
+               ACCEPT WS-WINNING-TEAM
+               READ BASEBALL
+                 KEY IS HOME-TEAMIDX
+                 END-READ
+               IF RECORDFOUND
+                   PERFORM 0450-VERIFICAR-GANADOR
+               END-IF
+               PERFORM 0360-READ-NEXT-WINNER THRU 0360-END
+                  UNTIL ENDOFFILE
+            END-IF.
+
+            IF VENUE-KEY
+               DISPLAY "ENTER VENUE: " WITH NO ADVANCING
+               ACCEPT VENUEIDX
+               MOVE VENUEIDX TO WS-VENUE
+               READ BASEBALL
+                 KEY IS VENUEIDX
+                 NOT INVALID KEY PERFORM 0400-IMPRIMIR-DETALLE
+                 END-READ
+               PERFORM 0370-READ-NEXT-VENUE THRU 0370-END
+                  UNTIL ENDOFFILE
+            END-IF.
+
+            IF DATE-ORDER-KEY
+               MOVE LOW-VALUES TO DATE-IDX
+               START BASEBALL KEY IS NOT LESS THAN DATE-IDX
+                 INVALID KEY SET ENDOFFILE TO TRUE
+               END-START
+               IF NOT ENDOFFILE
+                  READ BASEBALL NEXT RECORD
+                     AT END SET ENDOFFILE TO TRUE
+                  END-READ
+               END-IF
+               IF NOT ENDOFFILE
+                   PERFORM 0400-IMPRIMIR-DETALLE
+               END-IF
+               PERFORM 0380-READ-NEXT-DATE-ORDER THRU 0380-END
+                  UNTIL ENDOFFILE
+            END-IF.
+
+           PERFORM 9000-END-PROGRAM.
+
+       0100-END.
+
+       0050-IMPRIMIR-ENCABEZADOS.
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-1.
+           MOVE ALL "-" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       0400-IMPRIMIR-DETALLE.
+           DISPLAY BASEBALLRECORDIDX.
+           MOVE DATE-IDX TO RPT-DATE.
+           MOVE ATTENDANCE TO RPT-ATTENDANCE.
+           MOVE AWAY-TEAMIDX TO RPT-AWAY-TEAM.
+           MOVE HOME-TEAMIDX TO RPT-HOME-TEAM.
+           MOVE AWAY-SCOREIDX TO RPT-AWAY-SCORE.
+           MOVE HOME-SCOREIDX TO RPT-HOME-SCORE.
+           MOVE VENUEIDX TO RPT-VENUE.
+           WRITE REPORT-LINE FROM WS-REPORT-DETALLE.
+
+       0150-READ-NEXT-DATE.
+          READ BASEBALL NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+            END-READ.
+           IF HOME-TEAMIDX = WS-HOME-TEAM
+               PERFORM 0400-IMPRIMIR-DETALLE
+           END-IF.
+        0150-END.
+       0160-READ-NEXT-AWAY.
+          READ BASEBALL NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+            END-READ.
+           IF AWAY-TEAMIDX = WS-AWAY-TEAM
+               PERFORM 0400-IMPRIMIR-DETALLE
+           END-IF.
+        0160-END.
+       0200-READ-NEXT-DATE.
+          READ BASEBALL NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+            END-READ.
+           IF DATE-IDX = WS-DATE
+               PERFORM 0400-IMPRIMIR-DETALLE
+           END-IF.
+        0200-END.
+
+       0250-READ-NEXT-RANGE.
+           IF DATE-IDX > WS-DATE-END
+               SET ENDOFFILE TO TRUE
+           ELSE
+               PERFORM 0400-IMPRIMIR-DETALLE
+               READ BASEBALL NEXT RECORD
+                  AT END SET ENDOFFILE TO TRUE
+               END-READ
+           END-IF.
+        0250-END.
+
+       0350-READ-NEXT-ATTENDANCE.
+          READ BASEBALL NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+            END-READ.
+           IF NOT ENDOFFILE AND ATTENDANCE NOT < WS-MIN-ATTENDANCE
+               PERFORM 0400-IMPRIMIR-DETALLE
+           END-IF.
+        0350-END.
+
+       0360-READ-NEXT-WINNER.
+          READ BASEBALL NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+            END-READ.
+           IF NOT ENDOFFILE
+               PERFORM 0450-VERIFICAR-GANADOR
+           END-IF.
+        0360-END.
+
+       0450-VERIFICAR-GANADOR.
+           IF (HOME-TEAMIDX = WS-WINNING-TEAM
+                 AND HOME-SCOREIDX > AWAY-SCOREIDX)
+              OR (AWAY-TEAMIDX = WS-WINNING-TEAM
+                 AND AWAY-SCOREIDX > HOME-SCOREIDX)
+               PERFORM 0400-IMPRIMIR-DETALLE
+           END-IF.
+
+       0370-READ-NEXT-VENUE.
+          READ BASEBALL NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+            END-READ.
+           IF VENUEIDX = WS-VENUE
+               PERFORM 0400-IMPRIMIR-DETALLE
+           END-IF.
+        0370-END.
+
+       0380-READ-NEXT-DATE-ORDER.
+          READ BASEBALL NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+            END-READ.
+           IF NOT ENDOFFILE
+               PERFORM 0400-IMPRIMIR-DETALLE
+           END-IF.
+        0380-END.
+
+       0300-READ-ALL.
+          READ BASEBALL NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+            END-READ.
+           IF RECORDFOUND
+               PERFORM 0400-IMPRIMIR-DETALLE
+           END-IF.
+        0300-READ-ALL-END.
+
+       9000-END-PROGRAM.
+           CLOSE BASEBALL, REPORT-FILE.
+
+           GOBACK.
+
+          END PROGRAM READINDEXFILE.
