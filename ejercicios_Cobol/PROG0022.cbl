@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0022.
+       AUTHOR.                    DEVCHRISAR
+       INSTALLATION.              PC/WINDOWS.
+       DATE-WRITTEN.              09/08/2026.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL/LIBRE ACCESO.
+      * -------------------------------------------------------------- *
+      * OBJETIVO:MENU PRINCIPAL QUE CENTRALIZA LA OPERACION DIARIA,     *
+      *          LLAMANDO COMO SUBPROGRAMAS AL REGISTRO DE ENTRADA, AL  *
+      *          CALCULO DE BMI, A LA GESTION DE EMPLEADOS Y A LOS      *
+      *          PROGRAMAS DEL INDICE DE BEISBOL, EN LUGAR DE TENER QUE *
+      *          COMPILAR E INVOCAR CADA .CBL POR SEPARADO.             *
+      * -------------------------------------------------------------- *
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  OPCION-MENU PIC 9.
+           88 OPCION-REGISTRO-ENTRADA  VALUE 1.
+           88 OPCION-CALCULAR-BMI      VALUE 2.
+           88 OPCION-GESTION-EMPLEADOS VALUE 3.
+           88 OPCION-CARGAR-BEISBOL    VALUE 4.
+           88 OPCION-CONSULTAR-BEISBOL VALUE 5.
+           88 OPCION-RESUMEN-BEISBOL   VALUE 6.
+           88 OPCION-MANTENER-BEISBOL  VALUE 7.
+           88 OPCION-SALIR             VALUE 8.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+       PERFORM MOSTRAR-MENU
+       UNTIL OPCION-SALIR.
+
+       PROGRAM-DONE.
+       GOBACK.
+
+       MOSTRAR-MENU.
+       DISPLAY "------------------------------------------------".
+       DISPLAY "MENU PRINCIPAL".
+       DISPLAY "1. REGISTRO DE ENTRADA".
+       DISPLAY "2. CALCULAR BMI".
+       DISPLAY "3. GESTION DE EMPLEADOS".
+       DISPLAY "4. CARGAR INDICE DE JUEGOS DE BEISBOL".
+       DISPLAY "5. CONSULTAR JUEGOS DE BEISBOL".
+       DISPLAY "6. RESUMEN DE TEMPORADA DE BEISBOL".
+       DISPLAY "7. MANTENIMIENTO DE JUEGOS DE BEISBOL".
+       DISPLAY "8. SALIR".
+       DISPLAY "------------------------------------------------".
+       ACCEPT OPCION-MENU.
+       IF OPCION-REGISTRO-ENTRADA
+           CALL "ObtenerInput"
+       END-IF.
+       IF OPCION-CALCULAR-BMI
+           CALL "PROGBMI"
+       END-IF.
+       IF OPCION-GESTION-EMPLEADOS
+           CALL "PROG0020"
+       END-IF.
+       IF OPCION-CARGAR-BEISBOL
+           CALL "CREATEINDEXFILE"
+       END-IF.
+       IF OPCION-CONSULTAR-BEISBOL
+           CALL "READINDEXFILE"
+       END-IF.
+       IF OPCION-RESUMEN-BEISBOL
+           CALL "SUMMARYINDEXFILE"
+       END-IF.
+       IF OPCION-MANTENER-BEISBOL
+           CALL "MAINTAININDEXFILE"
+       END-IF.
+
+       END PROGRAM PROG0022.
