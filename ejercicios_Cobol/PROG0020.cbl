@@ -7,14 +7,29 @@
        SECURITY.                  NO ES CONFIDENCIAL/LIBRE ACCESO.
       * -------------------------------------------------------------- *
       * OBJETIVO:CREAR ARCHIVO DE EMPLEADOS                            *
+      * -------------------------------------------------------------- *
+      * HISTORIAL DE MODIFICACIONES                                    *
+      *   09/08/2026 - DEVCHRISAR - ARCHIVO PASA A ORGANIZATION INDEXED*
+      *                 CLAVE EMPLEADOS-ID, SE AGREGAN PARRAFOS DE      *
+      *                 MODIFICAR Y BORRAR REGISTROS.                  *
+      *   09/08/2026 - DEVCHRISAR - LA RUTA DEL ARCHIVO SE EXTERNALIZA  *
+      *                 AL DD/VARIABLE DE ENTORNO EMPLEADOS PARA NO     *
+      *                 DEPENDER DE UNA RUTA FIJA DE UN SOLO EQUIPO.    *
+      *   09/08/2026 - DEVCHRISAR - SE UTILIZAN LAS CONDICIONES 88      *
+      *                 EMPLEADOS-DUPLICADO Y EMPLEADOS-NO-ENCONTRADO   *
+      *                 EN LOS INVALID KEY DE ESCRIBIR/MODIFICAR/BORRAR *
+      *                 REGISTRO, QUE ANTES QUEDABAN SIN USAR.          *
       * -------------------------------------------------------------- *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
        SELECT OPTIONAL EMPLEADOS-ARCHIVO
-       ASSIGN TO "c:\users\chris\OneDrive\Escritorio\empleados.csv"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ASSIGN TO EMPLEADOS
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS EMPLEADOS-ESTADO.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,8 +38,8 @@
                05 EMPLEADOS-ID PIC X(6).
                05 EMPLEADOS-NOMBRE PIC X(25).
                05 EMPLEADOS-APELLIDOS PIC X(35).
-               05 EMPLEADOS-EDAD PIC X(3).
-               05 EMPLEADOS-TELEFONO PIC X(9).
+               05 EMPLEADOS-EDAD PIC 9(3).
+               05 EMPLEADOS-TELEFONO PIC 9(9).
                05 EMPLEADOS-DIRECCION PIC X(35).
 
        WORKING-STORAGE SECTION.
@@ -45,25 +60,68 @@
        01  SI-NO PIC X.
        01  ENTRADA PIC X.
 
+       01  EMPLEADOS-ESTADO PIC X(2).
+           88 EMPLEADOS-OK          VALUE "00".
+           88 EMPLEADOS-NO-ENCONTRADO VALUE "23".
+           88 EMPLEADOS-DUPLICADO   VALUE "22".
+
+       01  ID-DUPLICADO-SW PIC X.
+           88 ID-DISPONIBLE VALUE "N".
+           88 ID-DUPLICADO  VALUE "S".
+
+       01  EDAD-VALIDA-SW PIC X.
+           88 EDAD-VALIDA  VALUE "S".
+
+       01  TELEFONO-VALIDO-SW PIC X.
+           88 TELEFONO-VALIDO VALUE "S".
+
+       01  OPCION-MENU PIC 9.
+           88 OPCION-AGREGAR   VALUE 1.
+           88 OPCION-MODIFICAR VALUE 2.
+           88 OPCION-BORRAR    VALUE 3.
+           88 OPCION-SALIR     VALUE 4.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
 
        PERFORM PROCEDIMIENTO-DE-APERTURA.
-       MOVE "S" TO SI-NO.
-       PERFORM AGREGAR-REGISTROS
-       UNTIL SI-NO = "N".
+       PERFORM MOSTRAR-MENU
+       UNTIL OPCION-SALIR.
        PERFORM PROCEDIMIENTO-DE-CIERRE.
 
        PROGRAM-DONE.
-       STOP RUN.
+       GOBACK.
 
        PROCEDIMIENTO-DE-APERTURA.
-       OPEN EXTEND EMPLEADOS-ARCHIVO.
+       OPEN I-O EMPLEADOS-ARCHIVO.
+       IF NOT EMPLEADOS-OK
+           OPEN OUTPUT EMPLEADOS-ARCHIVO
+           CLOSE EMPLEADOS-ARCHIVO
+           OPEN I-O EMPLEADOS-ARCHIVO
+       END-IF.
 
        PROCEDIMIENTO-DE-CIERRE.
        CLOSE EMPLEADOS-ARCHIVO.
 
+       MOSTRAR-MENU.
+       DISPLAY "1. AGREGAR UN EMPLEADO".
+       DISPLAY "2. MODIFICAR UN EMPLEADO".
+       DISPLAY "3. BORRAR UN EMPLEADO".
+       DISPLAY "4. SALIR".
+       ACCEPT OPCION-MENU.
+       IF OPCION-AGREGAR
+           MOVE "S" TO SI-NO
+           PERFORM AGREGAR-REGISTROS
+               UNTIL SI-NO = "N"
+       END-IF.
+       IF OPCION-MODIFICAR
+           PERFORM MODIFICAR-REGISTRO
+       END-IF.
+       IF OPCION-BORRAR
+           PERFORM BORRAR-REGISTRO
+       END-IF.
+
        AGREGAR-REGISTROS.
        MOVE "N" TO ENTRADA.
        PERFORM OBTENER-CAMPOS
@@ -73,27 +131,119 @@
 
        OBTENER-CAMPOS.
        MOVE SPACE TO EMPLEADOS-REGISTRO.
-       DISPLAY IDENTIFICADOR " ? ".
-       ACCEPT EMPLEADOS-ID.
+       PERFORM SOLICITAR-ID.
        DISPLAY NOMBRE " ? ".
        ACCEPT EMPLEADOS-NOMBRE.
        DISPLAY APELLIDOS " ? ".
        ACCEPT EMPLEADOS-APELLIDOS.
-       DISPLAY EDAD " ? ".
-       ACCEPT EMPLEADOS-EDAD.
-       DISPLAY TELEFONO "?".
-       ACCEPT EMPLEADOS-TELEFONO
+       PERFORM SOLICITAR-EDAD.
+       PERFORM SOLICITAR-TELEFONO.
        DISPLAY DIRECCION.
        ACCEPT EMPLEADOS-DIRECCION.
        PERFORM CONTINUAR.
 
+       SOLICITAR-ID.
+       MOVE "S" TO ID-DUPLICADO-SW.
+       PERFORM VALIDAR-ID
+       UNTIL ID-DISPONIBLE.
+
+       VALIDAR-ID.
+       DISPLAY IDENTIFICADOR " ? ".
+       ACCEPT EMPLEADOS-ID.
+       READ EMPLEADOS-ARCHIVO
+           INVALID KEY
+               MOVE "N" TO ID-DUPLICADO-SW
+           NOT INVALID KEY
+               DISPLAY "YA EXISTE UN EMPLEADO CON ESE ID."
+               MOVE "S" TO ID-DUPLICADO-SW
+       END-READ.
+
+       SOLICITAR-EDAD.
+       MOVE "N" TO EDAD-VALIDA-SW.
+       PERFORM VALIDAR-EDAD
+       UNTIL EDAD-VALIDA.
+
+       VALIDAR-EDAD.
+       DISPLAY EDAD " ? ".
+       ACCEPT EMPLEADOS-EDAD.
+       IF EMPLEADOS-EDAD IS NUMERIC
+           AND EMPLEADOS-EDAD > 0
+           AND EMPLEADOS-EDAD < 120
+           MOVE "S" TO EDAD-VALIDA-SW
+       ELSE
+           DISPLAY "EDAD NO VALIDA, INTRODUCE UN VALOR DE 1 A 119."
+       END-IF.
+
+       SOLICITAR-TELEFONO.
+       MOVE "N" TO TELEFONO-VALIDO-SW.
+       PERFORM VALIDAR-TELEFONO
+       UNTIL TELEFONO-VALIDO.
+
+       VALIDAR-TELEFONO.
+       DISPLAY TELEFONO "?".
+       ACCEPT EMPLEADOS-TELEFONO.
+       IF EMPLEADOS-TELEFONO IS NUMERIC
+           AND EMPLEADOS-TELEFONO > 0
+           MOVE "S" TO TELEFONO-VALIDO-SW
+       ELSE
+           DISPLAY "TELEFONO NO VALIDO, SOLO SE ACEPTAN DIGITOS."
+       END-IF.
+
        CONTINUAR.
        MOVE "S" TO ENTRADA.
        IF  EMPLEADOS-NOMBRE = SPACE
        MOVE "N" TO ENTRADA.
 
        ESCRIBIR-REGISTRO.
-       WRITE EMPLEADOS-REGISTRO.
+       WRITE EMPLEADOS-REGISTRO
+           INVALID KEY
+               IF EMPLEADOS-DUPLICADO
+                   DISPLAY "YA EXISTE UN EMPLEADO CON ESE ID."
+               ELSE
+                   DISPLAY "NO SE PUDO GRABAR EL REGISTRO. ESTADO: "
+                       EMPLEADOS-ESTADO
+               END-IF
+       END-WRITE.
+
+       MODIFICAR-REGISTRO.
+       DISPLAY IDENTIFICADOR " A MODIFICAR ? ".
+       ACCEPT EMPLEADOS-ID.
+       READ EMPLEADOS-ARCHIVO
+           INVALID KEY
+               IF EMPLEADOS-NO-ENCONTRADO
+                   DISPLAY "NO EXISTE NINGUN EMPLEADO CON ESE ID."
+               ELSE
+                   DISPLAY "NO SE PUDO LEER EL REGISTRO. ESTADO: "
+                       EMPLEADOS-ESTADO
+               END-IF
+       END-READ.
+       IF EMPLEADOS-OK
+           DISPLAY NOMBRE " ? "
+           ACCEPT EMPLEADOS-NOMBRE
+           DISPLAY APELLIDOS " ? "
+           ACCEPT EMPLEADOS-APELLIDOS
+           PERFORM SOLICITAR-EDAD
+           PERFORM SOLICITAR-TELEFONO
+           DISPLAY DIRECCION
+           ACCEPT EMPLEADOS-DIRECCION
+           REWRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "NO SE PUDO MODIFICAR EL REGISTRO."
+           END-REWRITE
+       END-IF.
+
+       BORRAR-REGISTRO.
+       DISPLAY IDENTIFICADOR " A BORRAR ? ".
+       ACCEPT EMPLEADOS-ID.
+       DELETE EMPLEADOS-ARCHIVO
+           INVALID KEY
+               IF EMPLEADOS-NO-ENCONTRADO
+                   DISPLAY "NO EXISTE NINGUN EMPLEADO CON ESE ID."
+               ELSE
+                   DISPLAY "NO SE PUDO BORRAR EL REGISTRO. ESTADO: "
+                       EMPLEADOS-ESTADO
+               END-IF
+       END-DELETE.
 
        REINICIAR.
        DISPLAY "�Desea almacenar otro registro en la base de datos?".
