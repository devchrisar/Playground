@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "PROGBMIB".
+       AUTHOR.     DEVCHRISAR.
+       *>--------------------------------------------------------------*
+       *>    CALCULAR EL BMI DE TODA UNA NOMINA EN UN SOLO LOTE,        *
+       *>    LEYENDO UN ARCHIVO SECUENCIAL DE ID/PESO/ALTURA Y          *
+       *>    ESCRIBIENDO UN REGISTRO DE SALIDA POR PERSONA CON EL BMI   *
+       *>    Y LA CATEGORIA YA CALCULADOS.                              *
+       *>--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ROSTER-IN ASSIGN TO "ROSTERIN.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ROSTER-OUT ASSIGN TO "ROSTEROUT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ROSTER-IN.
+       01 ROSTER-IN-REGISTRO.
+           05 RI-ID            PIC X(10).
+           05 RI-WEIGHT         PIC 999.
+           05 RI-HEIGHT_INCHES  PIC 999.
+
+       FD ROSTER-OUT.
+       01 ROSTER-OUT-REGISTRO   PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FIN-SW PIC X VALUE "N".
+           88 FIN-ARCHIVO VALUE "S".
+
+       01  BMI-NUM       PIC 9(3)V99.
+       01  BMI           PIC Z99.99.
+       01  BMI-CATEGORIA PIC X(15).
+
+       01  LINEA-SALIDA.
+           05 LS-ID          PIC X(10).
+           05 FILLER         PIC X(2) VALUE SPACE.
+           05 LS-BMI         PIC Z99.99.
+           05 FILLER         PIC X(2) VALUE SPACE.
+           05 LS-CATEGORIA   PIC X(15).
+
+       PROCEDURE DIVISION.
+       0100-INICIO.
+       OPEN INPUT ROSTER-IN.
+       OPEN OUTPUT ROSTER-OUT.
+       PERFORM 0200-LEER-REGISTRO.
+       PERFORM 0300-PROCESAR-REGISTRO
+       UNTIL FIN-ARCHIVO.
+       CLOSE ROSTER-IN.
+       CLOSE ROSTER-OUT.
+       STOP RUN.
+
+       0200-LEER-REGISTRO.
+       READ ROSTER-IN
+           AT END
+               SET FIN-ARCHIVO TO TRUE
+       END-READ.
+
+       0300-PROCESAR-REGISTRO.
+       IF RI-HEIGHT_INCHES = ZERO OR RI-WEIGHT = ZERO
+           MOVE ZERO TO BMI
+           MOVE "ALTURA/PESO INVALIDO" TO BMI-CATEGORIA
+       ELSE
+           COMPUTE BMI-NUM =
+               RI-WEIGHT / RI-HEIGHT_INCHES / RI-HEIGHT_INCHES * 10000
+           MOVE BMI-NUM TO BMI
+           PERFORM 0400-CLASIFICAR-BMI
+       END-IF.
+       MOVE RI-ID TO LS-ID.
+       MOVE BMI TO LS-BMI.
+       MOVE BMI-CATEGORIA TO LS-CATEGORIA.
+       WRITE ROSTER-OUT-REGISTRO FROM LINEA-SALIDA.
+       PERFORM 0200-LEER-REGISTRO.
+
+       0400-CLASIFICAR-BMI.
+       EVALUATE TRUE
+           WHEN BMI-NUM < 18.5
+               MOVE "BAJO PESO" TO BMI-CATEGORIA
+           WHEN BMI-NUM < 25
+               MOVE "NORMAL" TO BMI-CATEGORIA
+           WHEN BMI-NUM < 30
+               MOVE "SOBREPESO" TO BMI-CATEGORIA
+           WHEN OTHER
+               MOVE "OBESIDAD" TO BMI-CATEGORIA
+       END-EVALUATE.
+
+       END PROGRAM PROGBMIB.
