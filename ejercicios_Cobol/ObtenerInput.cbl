@@ -1,14 +1,53 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "ObtenerInput".
        AUTHOR.     DEVCHRISAR.
+      *> 09/08/2026 - SE AGREGA EL REGISTRO DE ENTRADA A SIGNIN.DAT,
+      *>              YA QUE EL PROGRAMA SE USA COMO CHECK-IN DE
+      *>              RECEPCION Y NO HABIA CONSTANCIA DE QUIEN ENTRABA.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT OPTIONAL REGISTRO-ENTRADA ASSIGN TO "SIGNIN.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD REGISTRO-ENTRADA.
+       01 REGISTRO-ENTRADA-LINEA PIC X(45).
+
        WORKING-STORAGE SECTION.
        01 NOMBRE PIC A(20).
+       01 WS-FECHA-HOY PIC 9(8).
+       01 WS-HORA-HOY  PIC 9(8).
+
+       01 LINEA-ENTRADA.
+           05 ENT-NOMBRE      PIC X(20).
+           05 FILLER          PIC X(1) VALUE SPACE.
+           05 ENT-FECHA       PIC 9(8).
+           05 FILLER          PIC X(1) VALUE SPACE.
+           05 ENT-HORA        PIC 9(6).
+
        PROCEDURE DIVISION.
            0100-INICIO.
+              MOVE SPACE TO NOMBRE.
+              PERFORM 0200-SOLICITAR-NOMBRE
+              UNTIL NOMBRE NOT = SPACE.
+              DISPLAY "QUE GUSTO, ",NOMBRE.
+              PERFORM 0300-REGISTRAR-ENTRADA.
+       GOBACK.
+
+           0200-SOLICITAR-NOMBRE.
               DISPLAY "Â¿COMO TE LLAMAS? :".
               ACCEPT NOMBRE.
-              DISPLAY "QUE GUSTO, ",NOMBRE.
-       STOP RUN.
+
+           0300-REGISTRAR-ENTRADA.
+              ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+              ACCEPT WS-HORA-HOY FROM TIME.
+              MOVE NOMBRE TO ENT-NOMBRE.
+              MOVE WS-FECHA-HOY TO ENT-FECHA.
+              MOVE WS-HORA-HOY(1:6) TO ENT-HORA.
+              OPEN EXTEND REGISTRO-ENTRADA.
+              WRITE REGISTRO-ENTRADA-LINEA FROM LINEA-ENTRADA.
+              CLOSE REGISTRO-ENTRADA.
        END PROGRAM ObtenerInput.
